@@ -1,33 +1,728 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    DAY01.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MASS PIC 9(9) VALUE 0.
-       01 FUEL_SUM PIC 9(9) VALUE 0.
-       01 REQUIREDFUEL PIC S9(9) VALUE 0.
-       01 TOTALFUEL PIC 9(9) VALUE 0.
-       PROCEDURE DIVISION. 
-           MAIN.
-           INITIALIZE MASS REQUIREDFUEL TOTALFUEL.
-           PERFORM UNTIL MASS=1
-           ACCEPT MASS FROM SYSIN
-           COMPUTE FUEL_SUM ROUNDED MODE IS TRUNCATION = 
-    -      (MASS / 3) - 2
-           COMPUTE REQUIREDFUEL ROUNDED MODE IS TRUNCATION 
-    -      = (FUEL_SUM / 3) - 2
-           DISPLAY 'FUEL_SUM ' FUEL_SUM ' REQUIREDFUEL ' REQUIREDFUEL
-           PERFORM UNTIL REQUIREDFUEL < 0
-           COMPUTE FUEL_SUM = FUEL_SUM + REQUIREDFUEL
-           COMPUTE REQUIREDFUEL ROUNDED MODE IS TRUNCATION 
-    -      = (REQUIREDFUEL / 3) - 2
-           DISPLAY 'FUEL_SUM ' FUEL_SUM ' REQUIREDFUEL ' REQUIREDFUEL
-           END-PERFORM
-           COMPUTE TOTALFUEL = TOTALFUEL + FUEL_SUM
-           DISPLAY 'MASS ' MASS ' FUEL_SUM ' FUEL_SUM
-           DISPLAY 'TOTALFUEL ' TOTALFUEL
-           END-PERFORM
-
-           DISPLAY 'TOTAL FUEL ' TOTALFUEL .
-
-        STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DAY01.
+000300 AUTHOR.        J MAKINEN.
+000400 INSTALLATION.  AOC19 LAUNCH OPERATIONS.
+000500 DATE-WRITTEN.  2019-12-01.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------*
+000800* MODIFICATION HISTORY                                      *
+000900*-----------------------------------------------------------*
+001000* 2019-12-01 JM   ORIGINAL VERSION - FUEL REQUIREMENT REPORT *
+001100*                 FOR LAUNCH MANIFEST, SINGLE AND RECURSIVE  *
+001200*                 FUEL-FOR-MASS FORMULA.                     *
+001300* 2026-08-09 JM   MODULE LOOP NO LONGER KEYS OFF A MASS OF 1 *
+001400*                 AS AN END SENTINEL.  MASS=1 IS A VALID     *
+001500*                 PHYSICAL MODULE MASS AND MUST NOT TERMINATE*
+001600*                 THE RUN EARLY.  INPUT IS NOW READ AS A     *
+001700*                 PROPER FILE SO THE LOOP IS DRIVEN BY THE   *
+001800*                 AT END CONDITION ON THE READ, NOT BY THE   *
+001900*                 VALUE OF THE DATA ITSELF.                  *
+002000* 2026-08-09 JM   ADDED A PRINTED MODULE FUEL REPORT (FUELRPT)*
+002100*                 SHOWING MASS, INITIAL FUEL_SUM AND FINAL    *
+002200*                 RECURSIVE FUEL PER MODULE, WITH PAGE/MODULE *
+002300*                 COUNTS AND A GRAND TOTAL LINE, IN PLACE OF  *
+002400*                 THE RAW DISPLAY-ONLY JOB LOG OUTPUT.        *
+002500* 2026-08-09 JM   REPORT AND TOTALS NOW CARRY THE NAIVE,      *
+002600*                 NON-RECURSIVE FUEL FIGURE (NO FUEL-FOR-FUEL *
+002700*                 CORRECTION) ALONGSIDE THE RECURSIVE TOTAL,  *
+002800*                 SO THE SUPPLIER QUOTE FIGURE AND THE        *
+002900*                 CORRECTION DELTA ARE BOTH VISIBLE.          *
+003000* 2026-08-09 JM   MANIFEST RECORD IS NOW THE DAY01M COPYBOOK  *
+003100*                 LAYOUT (MODULE ID, MODULE CLASS, MASS) IN   *
+003200*                 PLACE OF A BARE MASS INTEGER, SO A RUN      *
+003300*                 TOTAL CAN BE TRACED BACK TO ITS MODULE.      *
+003400* 2026-08-09 JM   ADDED MASS VALIDATION: ZERO/NON-NUMERIC MASS *
+003500*                 IS REJECTED, MASS ABOVE THE LARGEST KNOWN    *
+003600*                 MODULE CLASS IS FLAGGED SUSPECT, BOTH LOGGED *
+003700*                 TO A NEW EXCEPTION REPORT (EXCPRPT) INSTEAD  *
+003800*                 OF SILENTLY CORRUPTING FUEL_SUM/TOTALFUEL.   *
+003900* 2026-08-09 JM   ADDED A RESTART CHECKPOINT (CHKPT) AND A      *
+004000*                 STARTUP CONTROL CARD (CTLCARD) SO A LARGE     *
+004100*                 MANIFEST CAN RESUME FROM ITS LAST CHECKPOINT  *
+004200*                 INSTEAD OF REPROCESSING FROM RECORD ONE.      *
+004300* 2026-08-09 JM   ADDED A PERSISTENT PER-MODULE AUDIT TRAIL      *
+004400*                 FILE (AUDTRAIL), CARRYING RUN DATE/TIME/JOB ID,*
+004500*                 SO MODULE FUEL FIGURES OUTLIVE JOB LOG PURGES. *
+004600* 2026-08-09 JM   ADDED A ONE-LINE-PER-RUN PROCUREMENT FEED FILE *
+004700*                 (PROCFEED) CARRYING RUN DATE, MANIFEST ID AND  *
+004800*                 BOTH FUEL TOTALS, FOR PICKUP BY THE FUEL        *
+004900*                 PROCUREMENT SYSTEM.                             *
+005000* 2026-08-09 JM   REPORT NOW SUBTOTALS FUEL BY MODULE CLASS      *
+005100*                 ALONGSIDE THE EXISTING GRAND TOTAL.             *
+005200* 2026-08-09 JM   CONTROL CARD NOW ALSO SELECTS THE FUEL FORMULA  *
+005300*                 (RECURSIVE OR SIMPLE), THE COMPUTE ROUNDING     *
+005400*                 MODE, AND WHETHER THE JOB LOG IS VERBOSE, SO    *
+005500*                 A RUN CAN BE VARIED WITHOUT A PROGRAM CHANGE.   *
+005600*-----------------------------------------------------------*
+005700 ENVIRONMENT DIVISION.
+005800 INPUT-OUTPUT SECTION.
+005900 FILE-CONTROL.
+006000     SELECT MODULE-MASS-FILE ASSIGN TO MASSIN
+006100         ORGANIZATION IS LINE SEQUENTIAL.
+006200     SELECT FUEL-REPORT-FILE ASSIGN TO FUELRPT
+006300         ORGANIZATION IS LINE SEQUENTIAL
+006400         FILE STATUS IS WS-FUELRPT-STATUS.
+006500     SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCPRPT
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS WS-EXCPRPT-STATUS.
+006800     SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS WS-CHKPT-STATUS.
+007100     SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARD
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007300         FILE STATUS IS WS-CTLCARD-STATUS.
+007400     SELECT AUDIT-TRAIL-FILE ASSIGN TO AUDTRAIL
+007500         ORGANIZATION IS LINE SEQUENTIAL
+007600         FILE STATUS IS WS-AUDTRAIL-STATUS.
+007700     SELECT PROCUREMENT-FEED-FILE ASSIGN TO PROCFEED
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS WS-PROCFEED-STATUS.
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200 FD  MODULE-MASS-FILE
+008300     RECORDING MODE IS F.
+008400     COPY DAY01M.
+008500 FD  FUEL-REPORT-FILE
+008600     RECORDING MODE IS F.
+008700 01  RPT-RECORD                  PIC X(080).
+008800 FD  EXCEPTION-REPORT-FILE
+008900     RECORDING MODE IS F.
+009000 01  EXC-RECORD                  PIC X(080).
+009100 FD  CHECKPOINT-FILE
+009200     RECORDING MODE IS F.
+009300     COPY DAY01K.
+009400 FD  CONTROL-CARD-FILE
+009500     RECORDING MODE IS F.
+009600     COPY DAY01C.
+009700 FD  AUDIT-TRAIL-FILE
+009800     RECORDING MODE IS F.
+009900     COPY DAY01A.
+010000 FD  PROCUREMENT-FEED-FILE
+010100     RECORDING MODE IS F.
+010200     COPY DAY01P.
+010300 WORKING-STORAGE SECTION.
+010400 01  WS-SWITCHES.
+010500     05  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+010600         88  END-OF-FILE                    VALUE 'Y'.
+010700     05  WS-VALID-SW             PIC X(01)  VALUE 'Y'.
+010800         88  MASS-VALID                     VALUE 'Y'.
+010900         88  MASS-INVALID                   VALUE 'N'.
+011000     05  WS-SUSPECT-SW           PIC X(01)  VALUE 'N'.
+011100         88  MASS-SUSPECT                   VALUE 'Y'.
+011200         88  MASS-NOT-SUSPECT               VALUE 'N'.
+011300     05  WS-CKPT-EOF-SW          PIC X(01)  VALUE 'N'.
+011400         88  CKPT-EOF                       VALUE 'Y'.
+011500     05  WS-CKPT-MISSING-SW      PIC X(01)  VALUE 'N'.
+011600         88  CKPT-FILE-MISSING              VALUE 'Y'.
+011700         88  CKPT-FILE-PRESENT               VALUE 'N' SPACE.
+011800     05  WS-CKPT-FOUND-SW        PIC X(01)  VALUE 'N'.
+011900         88  CKPT-RECORD-FOUND              VALUE 'Y'.
+012000         88  CKPT-RECORD-NOT-FOUND           VALUE 'N' SPACE.
+012100 01  WS-VALIDATION-CONSTANTS.
+012200     05  WS-MAX-REASONABLE-MASS  PIC 9(09)  VALUE 002500000.
+012300     05  WS-MIN-REASONABLE-MASS  PIC 9(09)  VALUE 000000006.
+012400 01  WS-EXCEPTION-WORK.
+012500     05  WS-EXCEPTION-COUNT      PIC 9(05)  COMP VALUE 0.
+012600     05  WS-EXCEPTION-REASON     PIC X(30)  VALUE SPACES.
+012700 01  WS-CHECKPOINT-WORK.
+012800     05  WS-CHECKPOINT-INTERVAL  PIC 9(05)  COMP VALUE 1000.
+012900     05  WS-CKPT-QUOTIENT        PIC 9(09)  COMP.
+013000     05  WS-CKPT-REMAINDER       PIC 9(05)  COMP.
+013100     05  WS-SKIP-IDX             PIC 9(09)  COMP VALUE 0.
+013200 01  WS-RUN-IDENTIFICATION.
+013300     05  WS-RUN-DATE             PIC 9(08).
+013400     05  WS-RUN-TIME             PIC 9(08).
+013500     05  WS-JOB-ID               PIC X(08)  VALUE SPACES.
+013600     05  WS-MANIFEST-ID          PIC X(10)  VALUE SPACES.
+013700 01  WS-PROCFEED-STATUS         PIC X(02)  VALUE SPACES.
+013800 01  WS-CHKPT-STATUS            PIC X(02)  VALUE SPACES.
+013900 01  WS-CTLCARD-STATUS          PIC X(02)  VALUE SPACES.
+014000 01  WS-FUELRPT-STATUS          PIC X(02)  VALUE SPACES.
+014100 01  WS-EXCPRPT-STATUS          PIC X(02)  VALUE SPACES.
+014200 01  WS-AUDTRAIL-STATUS         PIC X(02)  VALUE SPACES.
+014300 01  WS-CLASS-TOTALS.
+014400     05  WS-TOTAL-COMMAND        PIC 9(09)  VALUE 0.
+014500     05  WS-TOTAL-CARGO          PIC 9(09)  VALUE 0.
+014600     05  WS-TOTAL-FUEL-TANK      PIC 9(09)  VALUE 0.
+014700     05  WS-TOTAL-CREW           PIC 9(09)  VALUE 0.
+014800     05  WS-TOTAL-OTHER          PIC 9(09)  VALUE 0.
+014900 01  FUEL-WORK-AREA.
+015000     05  FUEL_SUM                PIC 9(09)  VALUE 0.
+015100     05  WS-INITIAL-FUEL-SUM     PIC 9(09)  VALUE 0.
+015200     05  REQUIREDFUEL            PIC S9(09) VALUE 0.
+015300     05  TOTALFUEL               PIC 9(09)  VALUE 0.
+015400     05  TOTALFUEL-NAIVE         PIC 9(09)  VALUE 0.
+015500     05  WS-DELTA-FUEL           PIC 9(09)  VALUE 0.
+015600 01  WS-REPORT-COUNTERS.
+015700     05  WS-MODULE-SEQ           PIC 9(05)  COMP VALUE 0.
+015800     05  WS-PAGE-NO              PIC 9(03)  COMP VALUE 1.
+015900     05  WS-LINE-COUNT           PIC 9(03)  COMP VALUE 0.
+016000     05  WS-LINES-PER-PAGE       PIC 9(03)  COMP VALUE 50.
+016100 01  RPT-HEADING-1.
+016200     05  FILLER                  PIC X(21)
+016300         VALUE 'LAUNCH MANIFEST FUEL'.
+016400     05  FILLER                  PIC X(20)
+016500         VALUE ' REQUIREMENT REPORT'.
+016600     05  FILLER                  PIC X(29)  VALUE SPACES.
+016700     05  FILLER                  PIC X(05)  VALUE 'PAGE '.
+016800     05  H1-PAGE-NO              PIC ZZ9.
+016900 01  RPT-HEADING-2.
+017000     05  FILLER                  PIC X(08)  VALUE 'SEQ NO'.
+017100     05  FILLER                  PIC X(04)  VALUE SPACES.
+017200     05  FILLER                  PIC X(10)  VALUE 'MODULE ID'.
+017300     05  FILLER                  PIC X(04)  VALUE SPACES.
+017400     05  FILLER                  PIC X(03)  VALUE 'CL'.
+017500     05  FILLER                  PIC X(03)  VALUE SPACES.
+017600     05  FILLER                  PIC X(12)  VALUE 'MODULE MASS'.
+017700     05  FILLER                  PIC X(04)  VALUE SPACES.
+017800     05  FILLER                  PIC X(14)  VALUE 'INITIAL FUEL'.
+017900     05  FILLER                  PIC X(04)  VALUE SPACES.
+018000     05  FILLER                  PIC X(14)  VALUE 'FINAL FUEL'.
+018100 01  RPT-DETAIL-LINE.
+018200     05  DL-SEQ                  PIC ZZZZ9.
+018300     05  FILLER                  PIC X(03)  VALUE SPACES.
+018400     05  DL-MODULE-ID            PIC X(10).
+018500     05  FILLER                  PIC X(04)  VALUE SPACES.
+018600     05  DL-MODULE-CLASS         PIC X(02).
+018700     05  FILLER                  PIC X(04)  VALUE SPACES.
+018800     05  DL-MASS                 PIC ZZZZZZZZ9.
+018900     05  FILLER                  PIC X(03)  VALUE SPACES.
+019000     05  DL-INITIAL-FUEL         PIC ZZZZZZZZ9.
+019100     05  FILLER                  PIC X(03)  VALUE SPACES.
+019200     05  DL-FINAL-FUEL           PIC ZZZZZZZZ9.
+019300 01  RPT-BLANK-LINE              PIC X(01)  VALUE SPACE.
+019400 01  RPT-TOTAL-LINE-1.
+019500     05  FILLER                  PIC X(20)
+019600         VALUE 'RECORDS READ:       '.
+019700     05  TL-MODULE-COUNT         PIC ZZZZ9.
+019800 01  RPT-TOTAL-LINE-2.
+019900     05  FILLER                  PIC X(20)
+020000         VALUE 'GRAND TOTAL FUEL:   '.
+020100     05  TL-TOTAL-FUEL           PIC Z(8)9.
+020200 01  RPT-TOTAL-LINE-3.
+020300     05  FILLER                  PIC X(20)
+020400         VALUE 'NAIVE TOTAL FUEL:   '.
+020500     05  TL-NAIVE-TOTAL-FUEL     PIC Z(8)9.
+020600 01  RPT-TOTAL-LINE-4.
+020700     05  FILLER                  PIC X(20)
+020800         VALUE 'RECURSIVE DELTA:    '.
+020900     05  TL-DELTA-FUEL           PIC Z(8)9.
+021000 01  RPT-CLASS-TOTAL-LINE-1.
+021100     05  FILLER                  PIC X(20)
+021200         VALUE 'COMMAND MODULE FUEL:'.
+021300     05  CTL-COMMAND-FUEL        PIC Z(8)9.
+021400 01  RPT-CLASS-TOTAL-LINE-2.
+021500     05  FILLER                  PIC X(20)
+021600         VALUE 'CARGO MODULE FUEL:  '.
+021700     05  CTL-CARGO-FUEL          PIC Z(8)9.
+021800 01  RPT-CLASS-TOTAL-LINE-3.
+021900     05  FILLER                  PIC X(20)
+022000         VALUE 'FUEL TANK FUEL:     '.
+022100     05  CTL-FUEL-TANK-FUEL      PIC Z(8)9.
+022200 01  RPT-CLASS-TOTAL-LINE-4.
+022300     05  FILLER                  PIC X(20)
+022400         VALUE 'CREW MODULE FUEL:   '.
+022500     05  CTL-CREW-FUEL           PIC Z(8)9.
+022600 01  RPT-CLASS-TOTAL-LINE-5.
+022700     05  FILLER                  PIC X(20)
+022800         VALUE 'OTHER MODULE FUEL:  '.
+022900     05  CTL-OTHER-FUEL          PIC Z(8)9.
+023000 01  EXC-HEADING-1.
+023100     05  FILLER                  PIC X(27)
+023200         VALUE 'MODULE MASS EXCEPTION LIST'.
+023300 01  EXC-HEADING-2.
+023400     05  FILLER                  PIC X(08)  VALUE 'SEQ NO'.
+023500     05  FILLER                  PIC X(04)  VALUE SPACES.
+023600     05  FILLER                  PIC X(10)  VALUE 'MODULE ID'.
+023700     05  FILLER                  PIC X(04)  VALUE SPACES.
+023800     05  FILLER                  PIC X(09)  VALUE 'RAW MASS'.
+023900     05  FILLER                  PIC X(04)  VALUE SPACES.
+024000     05  FILLER                  PIC X(30)  VALUE 'REASON'.
+024100 01  EXC-DETAIL-LINE.
+024200     05  ED-SEQ                  PIC ZZZZ9.
+024300     05  FILLER                  PIC X(03)  VALUE SPACES.
+024400     05  ED-MODULE-ID            PIC X(10).
+024500     05  FILLER                  PIC X(04)  VALUE SPACES.
+024600     05  ED-RAW-MASS             PIC X(09).
+024700     05  FILLER                  PIC X(04)  VALUE SPACES.
+024800     05  ED-REASON               PIC X(30).
+024900 01  EXC-TOTAL-LINE.
+025000     05  FILLER                  PIC X(20)
+025100         VALUE 'EXCEPTIONS LOGGED: '.
+025200     05  ETL-EXCEPTION-COUNT     PIC ZZZZ9.
+025300 PROCEDURE DIVISION.
+025400 0000-MAINLINE.
+025500     PERFORM 1000-INITIALIZE
+025600         THRU 1000-INITIALIZE-EXIT.
+025700     PERFORM 2000-PROCESS-MODULE
+025800         THRU 2000-PROCESS-MODULE-EXIT
+025900         UNTIL END-OF-FILE.
+026000     PERFORM 9000-TERMINATE
+026100         THRU 9000-TERMINATE-EXIT.
+026200     STOP RUN.
+026300 0000-MAINLINE-EXIT.
+026400     EXIT.
+026500*-----------------------------------------------------------*
+026600* 1000-INITIALIZE - OPEN INPUT AND PRIME THE READ. ON A       *
+026700*                   RESTART THAT FINDS A CHECKPOINT, THE       *
+026800*                   REPORT, EXCEPTION, CHECKPOINT AND AUDIT    *
+026900*                   FILES ARE ALL EXTENDED RATHER THAN         *
+027000*                   REOPENED OUTPUT, SO THE REPORT'S DETAIL    *
+027100*                   LINES FOR THE MODULES BEFORE THE LAST      *
+027200*                   CHECKPOINT ARE NOT LOST, AND HEADINGS ARE  *
+027300*                   NOT PRINTED A SECOND TIME. IF ONE OF THE    *
+027400*                   THREE FALLS BACK TO OUTPUT (STATUS 35 - IT  *
+027500*                   DOES NOT EXIST, E.G. IT WAS PURGED WHILE    *
+027600*                   THE CHECKPOINT FILE WAS NOT) ITS HEADINGS   *
+027700*                   ARE PRINTED FOR THAT FILE ALONE.            *
+027800*-----------------------------------------------------------*
+027900 1000-INITIALIZE.
+028000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+028100     ACCEPT WS-RUN-TIME FROM TIME.
+028200     ACCEPT WS-JOB-ID FROM ENVIRONMENT 'JOBID'
+028300         ON EXCEPTION
+028400             MOVE 'UNKNOWN ' TO WS-JOB-ID
+028500     END-ACCEPT.
+028600     ACCEPT WS-MANIFEST-ID FROM ENVIRONMENT 'MANIFESTID'
+028700         ON EXCEPTION
+028800             MOVE 'UNKNOWN' TO WS-MANIFEST-ID
+028900     END-ACCEPT.
+029000     INITIALIZE TOTALFUEL TOTALFUEL-NAIVE.
+029100     OPEN INPUT MODULE-MASS-FILE.
+029200     PERFORM 1600-READ-CONTROL-CARD
+029300         THRU 1600-READ-CONTROL-CARD-EXIT.
+029400     IF CC-RESTART-YES
+029500         PERFORM 1700-RESTART-FROM-CHECKPOINT
+029600             THRU 1700-RESTART-FROM-CHECKPOINT-EXIT
+029700     END-IF.
+029800     IF CC-RESTART-YES AND CKPT-RECORD-FOUND
+029900         OPEN EXTEND CHECKPOINT-FILE
+030000         OPEN EXTEND AUDIT-TRAIL-FILE
+030100         IF WS-AUDTRAIL-STATUS = '35'
+030200             OPEN OUTPUT AUDIT-TRAIL-FILE
+030300         END-IF
+030400         OPEN EXTEND FUEL-REPORT-FILE
+030500         IF WS-FUELRPT-STATUS = '35'
+030600             OPEN OUTPUT FUEL-REPORT-FILE
+030700             PERFORM 1500-PRINT-HEADINGS
+030800                 THRU 1500-PRINT-HEADINGS-EXIT
+030900         END-IF
+031000         OPEN EXTEND EXCEPTION-REPORT-FILE
+031100         IF WS-EXCPRPT-STATUS = '35'
+031200             OPEN OUTPUT EXCEPTION-REPORT-FILE
+031300             WRITE EXC-RECORD FROM EXC-HEADING-1
+031400             WRITE EXC-RECORD FROM RPT-BLANK-LINE
+031500             WRITE EXC-RECORD FROM EXC-HEADING-2
+031600             MOVE SPACES TO EXC-RECORD
+031700             WRITE EXC-RECORD FROM RPT-BLANK-LINE
+031800         END-IF
+031900     ELSE
+032000         OPEN OUTPUT CHECKPOINT-FILE
+032100         OPEN OUTPUT AUDIT-TRAIL-FILE
+032200         OPEN OUTPUT FUEL-REPORT-FILE
+032300         OPEN OUTPUT EXCEPTION-REPORT-FILE
+032400         WRITE EXC-RECORD FROM EXC-HEADING-1
+032500         WRITE EXC-RECORD FROM RPT-BLANK-LINE
+032600         WRITE EXC-RECORD FROM EXC-HEADING-2
+032700         MOVE SPACES TO EXC-RECORD
+032800         WRITE EXC-RECORD FROM RPT-BLANK-LINE
+032900         PERFORM 1500-PRINT-HEADINGS
+033000             THRU 1500-PRINT-HEADINGS-EXIT
+033100     END-IF.
+033200     PERFORM 2900-READ-MODULE-MASS
+033300         THRU 2900-READ-MODULE-MASS-EXIT.
+033400 1000-INITIALIZE-EXIT.
+033500     EXIT.
+033600*-----------------------------------------------------------*
+033700* 1600-READ-CONTROL-CARD - READ THE STARTUP CONTROL CARD,     *
+033800*                          DEFAULTING TO NO RESTART, RECURSIVE*
+033900*                          FORMULA, TRUNCATED ROUNDING AND     *
+034000*                          VERBOSE LOGGING WHEN THE CARD IS    *
+034100*                          BLANK OR MISSING (NO CTLCARD DD AT  *
+034200*                          ALL IS THE NORMAL CASE FOR A RUN    *
+034300*                          THAT DOES NOT NEED TO OVERRIDE      *
+034400*                          ANYTHING, AND MUST NOT ABEND)        *
+034500*-----------------------------------------------------------*
+034600 1600-READ-CONTROL-CARD.
+034700     MOVE SPACES TO CONTROL-CARD.
+034800     OPEN INPUT CONTROL-CARD-FILE.
+034900     IF WS-CTLCARD-STATUS NOT = '35'
+035000         READ CONTROL-CARD-FILE
+035100             AT END
+035200                 MOVE SPACES TO CONTROL-CARD
+035300         END-READ
+035400         CLOSE CONTROL-CARD-FILE
+035500     END-IF.
+035600 1600-READ-CONTROL-CARD-EXIT.
+035700     EXIT.
+035800*-----------------------------------------------------------*
+035900* 1700-RESTART-FROM-CHECKPOINT - RELOAD THE LAST CHECKPOINT   *
+036000*                                AND SKIP THE MANIFEST RECORDS*
+036100*                                IT ALREADY ACCOUNTS FOR.      *
+036200*                                IF NO CHECKPOINT FILE EXISTS  *
+036300*                                (FIRST RUN, OR IT WAS PURGED  *
+036400*                                AFTER A SUCCESSFUL COMPLETED  *
+036500*                                RUN) FALL BACK TO A COLD      *
+036600*                                START RATHER THAN ABEND. AN   *
+036700*                                EMPTY CHECKPOINT FILE (A RUN   *
+036800*                                THAT COMPLETED WITHOUT EVER    *
+036900*                                REACHING THE FIRST CHECKPOINT  *
+037000*                                INTERVAL) OPENS FINE BUT HAS   *
+037100*                                NO RECORD TO READ, SO          *
+037200*                                CKPT-RECORD-FOUND ONLY COMES   *
+037300*                                ON AFTER AN ACTUAL RECORD IS    *
+037400*                                READ, NOT MERELY BECAUSE THE   *
+037500*                                OPEN SUCCEEDED - THAT IS WHAT  *
+037600*                                1000-INITIALIZE TESTS TO DECIDE *
+037700*                                EXTEND VS. OUTPUT.              *
+037800*-----------------------------------------------------------*
+037900 1700-RESTART-FROM-CHECKPOINT.
+038000     OPEN INPUT CHECKPOINT-FILE.
+038100     IF WS-CHKPT-STATUS = '35'
+038200         SET CKPT-FILE-MISSING TO TRUE
+038300     ELSE
+038400         SET CKPT-FILE-PRESENT TO TRUE
+038500         PERFORM 1710-READ-CHECKPOINT
+038600             THRU 1710-READ-CHECKPOINT-EXIT
+038700         IF NOT CKPT-EOF
+038800             SET CKPT-RECORD-FOUND TO TRUE
+038900         END-IF
+039000         PERFORM 1720-ACCUM-CHECKPOINT
+039100             THRU 1720-ACCUM-CHECKPOINT-EXIT
+039200             UNTIL CKPT-EOF
+039300         CLOSE CHECKPOINT-FILE
+039400         IF CKPT-RECORD-FOUND
+039500             PERFORM 2900-READ-MODULE-MASS
+039600                 THRU 2900-READ-MODULE-MASS-EXIT
+039700                 VARYING WS-SKIP-IDX FROM 1 BY 1
+039800                 UNTIL WS-SKIP-IDX > WS-MODULE-SEQ
+039900         END-IF
+040000     END-IF.
+040100 1700-RESTART-FROM-CHECKPOINT-EXIT.
+040200     EXIT.
+040300 1710-READ-CHECKPOINT.
+040400     READ CHECKPOINT-FILE
+040500         AT END
+040600             SET CKPT-EOF TO TRUE
+040700     END-READ.
+040800 1710-READ-CHECKPOINT-EXIT.
+040900     EXIT.
+041000 1720-ACCUM-CHECKPOINT.
+041100     MOVE CKPT-RECORD-COUNT   TO WS-MODULE-SEQ.
+041200     MOVE CKPT-TOTALFUEL      TO TOTALFUEL.
+041300     MOVE CKPT-TOTALFUEL-NAIVE TO TOTALFUEL-NAIVE.
+041400     MOVE CKPT-TOTAL-COMMAND   TO WS-TOTAL-COMMAND.
+041500     MOVE CKPT-TOTAL-CARGO     TO WS-TOTAL-CARGO.
+041600     MOVE CKPT-TOTAL-FUEL-TANK TO WS-TOTAL-FUEL-TANK.
+041700     MOVE CKPT-TOTAL-CREW      TO WS-TOTAL-CREW.
+041800     MOVE CKPT-TOTAL-OTHER     TO WS-TOTAL-OTHER.
+041900     MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT.
+042000     MOVE CKPT-PAGE-NO         TO WS-PAGE-NO.
+042100     MOVE CKPT-LINE-COUNT      TO WS-LINE-COUNT.
+042200     PERFORM 1710-READ-CHECKPOINT
+042300         THRU 1710-READ-CHECKPOINT-EXIT.
+042400 1720-ACCUM-CHECKPOINT-EXIT.
+042500     EXIT.
+042600*-----------------------------------------------------------*
+042700* 1500-PRINT-HEADINGS - START A NEW REPORT PAGE               *
+042800*-----------------------------------------------------------*
+042900 1500-PRINT-HEADINGS.
+043000     MOVE WS-PAGE-NO TO H1-PAGE-NO.
+043100     WRITE RPT-RECORD FROM RPT-HEADING-1.
+043200     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+043300     WRITE RPT-RECORD FROM RPT-HEADING-2.
+043400     MOVE SPACES TO RPT-RECORD.
+043500     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+043600     MOVE 0 TO WS-LINE-COUNT.
+043700 1500-PRINT-HEADINGS-EXIT.
+043800     EXIT.
+043900*-----------------------------------------------------------*
+044000* 2000-PROCESS-MODULE - COMPUTE FUEL FOR ONE MODULE,         *
+044100*                       INCLUDING THE RECURSIVE FUEL-FOR-    *
+044200*                       FUEL CORRECTION, THEN READ THE NEXT  *
+044300*-----------------------------------------------------------*
+044400 2000-PROCESS-MODULE.
+044500     ADD 1 TO WS-MODULE-SEQ.
+044600     PERFORM 2050-VALIDATE-MASS
+044700         THRU 2050-VALIDATE-MASS-EXIT.
+044800     IF MASS-INVALID
+044900         PERFORM 2060-WRITE-EXCEPTION
+045000             THRU 2060-WRITE-EXCEPTION-EXIT
+045100     ELSE
+045200         PERFORM 2055-COMPUTE-INITIAL-FUEL
+045300             THRU 2055-COMPUTE-INITIAL-FUEL-EXIT
+045400         IF CC-FORMULA-SIMPLE
+045500             MOVE WS-INITIAL-FUEL-SUM TO FUEL_SUM
+045600         ELSE
+045700             PERFORM 2065-APPLY-FUEL-FOR-FUEL
+045800                 THRU 2065-APPLY-FUEL-FOR-FUEL-EXIT
+045900         END-IF
+046000         COMPUTE TOTALFUEL = TOTALFUEL + FUEL_SUM
+046100         ADD WS-INITIAL-FUEL-SUM TO TOTALFUEL-NAIVE
+046200         IF CC-VERBOSE-YES
+046300             DISPLAY 'MASS ' MASS ' FUEL_SUM ' FUEL_SUM
+046400             DISPLAY 'TOTALFUEL ' TOTALFUEL
+046500         END-IF
+046600         PERFORM 2100-PRINT-DETAIL
+046700             THRU 2100-PRINT-DETAIL-EXIT
+046800         IF MASS-SUSPECT
+046900             PERFORM 2060-WRITE-EXCEPTION
+047000                 THRU 2060-WRITE-EXCEPTION-EXIT
+047100         END-IF
+047200         PERFORM 2300-WRITE-AUDIT-TRAIL
+047300             THRU 2300-WRITE-AUDIT-TRAIL-EXIT
+047400         PERFORM 2150-ACCUM-CLASS-TOTAL
+047500             THRU 2150-ACCUM-CLASS-TOTAL-EXIT
+047600         PERFORM 2210-CHECK-CHECKPOINT-DUE
+047700             THRU 2210-CHECK-CHECKPOINT-DUE-EXIT
+047800     END-IF.
+047900     PERFORM 2900-READ-MODULE-MASS
+048000         THRU 2900-READ-MODULE-MASS-EXIT.
+048100 2000-PROCESS-MODULE-EXIT.
+048200     EXIT.
+048300*-----------------------------------------------------------*
+048400* 2050-VALIDATE-MASS - REJECT BLANK/NON-NUMERIC/ZERO/NEGATIVE-  *
+048500*                      AFTER-FORMULA MASS, FLAG MASS ABOVE THE *
+048600*                      LARGEST KNOWN MODULE CLASS AS SUSPECT   *
+048700*                      BUT STILL PROCESSABLE                   *
+048800*-----------------------------------------------------------*
+048900 2050-VALIDATE-MASS.
+049000     SET MASS-VALID TO TRUE.
+049100     SET MASS-NOT-SUSPECT TO TRUE.
+049200     IF MASS NOT NUMERIC
+049300         SET MASS-INVALID TO TRUE
+049400         MOVE 'NON-NUMERIC MASS' TO WS-EXCEPTION-REASON
+049500     ELSE IF MASS = 0
+049600         SET MASS-INVALID TO TRUE
+049700         MOVE 'REJECTED - ZERO MASS' TO WS-EXCEPTION-REASON
+049800     ELSE IF MASS < WS-MIN-REASONABLE-MASS
+049900         SET MASS-INVALID TO TRUE
+050000         MOVE 'NEGATIVE FUEL AFTER FORMULA' TO WS-EXCEPTION-REASON
+050100     ELSE IF MASS > WS-MAX-REASONABLE-MASS
+050200         SET MASS-SUSPECT TO TRUE
+050300         MOVE 'EXCEEDS MAX KNOWN CLASS' TO WS-EXCEPTION-REASON
+050400     END-IF.
+050500 2050-VALIDATE-MASS-EXIT.
+050600     EXIT.
+050700*-----------------------------------------------------------*
+050800* 2055-COMPUTE-INITIAL-FUEL - APPLY THE BASE FUEL FORMULA TO   *
+050900*                             THE MODULE MASS, HONORING THE    *
+051000*                             CONTROL CARD ROUNDING MODE        *
+051100*-----------------------------------------------------------*
+051200 2055-COMPUTE-INITIAL-FUEL.
+051300     IF CC-ROUND-NEAREST
+051400         COMPUTE FUEL_SUM ROUNDED MODE IS NEAREST-EVEN =
+051500-            (MASS / 3) - 2
+051600     ELSE
+051700         COMPUTE FUEL_SUM ROUNDED MODE IS TRUNCATION =
+051800-            (MASS / 3) - 2
+051900     END-IF.
+052000     MOVE FUEL_SUM TO WS-INITIAL-FUEL-SUM.
+052100 2055-COMPUTE-INITIAL-FUEL-EXIT.
+052200     EXIT.
+052300*-----------------------------------------------------------*
+052400* 2065-APPLY-FUEL-FOR-FUEL - RECURSIVELY ADD THE FUEL NEEDED   *
+052500*                            TO CARRY THE FUEL ITSELF, UNTIL    *
+052600*                            THE CORRECTION GOES NEGATIVE       *
+052700*-----------------------------------------------------------*
+052800 2065-APPLY-FUEL-FOR-FUEL.
+052900     IF CC-ROUND-NEAREST
+053000         COMPUTE REQUIREDFUEL ROUNDED MODE IS NEAREST-EVEN =
+053100-            (FUEL_SUM / 3) - 2
+053200     ELSE
+053300         COMPUTE REQUIREDFUEL ROUNDED MODE IS TRUNCATION =
+053400-            (FUEL_SUM / 3) - 2
+053500     END-IF.
+053600     IF CC-VERBOSE-YES
+053700         DISPLAY 'FUEL_SUM ' FUEL_SUM ' REQUIREDFUEL '
+053800-            REQUIREDFUEL
+053900     END-IF.
+054000     PERFORM UNTIL REQUIREDFUEL < 0
+054100         COMPUTE FUEL_SUM = FUEL_SUM + REQUIREDFUEL
+054200         IF CC-ROUND-NEAREST
+054300             COMPUTE REQUIREDFUEL ROUNDED MODE IS NEAREST-EVEN =
+054400-                (REQUIREDFUEL / 3) - 2
+054500         ELSE
+054600             COMPUTE REQUIREDFUEL ROUNDED MODE IS TRUNCATION =
+054700-                (REQUIREDFUEL / 3) - 2
+054800         END-IF
+054900         IF CC-VERBOSE-YES
+055000             DISPLAY 'FUEL_SUM ' FUEL_SUM ' REQUIREDFUEL '
+055100-                REQUIREDFUEL
+055200         END-IF
+055300     END-PERFORM.
+055400 2065-APPLY-FUEL-FOR-FUEL-EXIT.
+055500     EXIT.
+055600*-----------------------------------------------------------*
+055700* 2060-WRITE-EXCEPTION - LOG A REJECTED OR SUSPECT MASS TO    *
+055800*                        THE EXCEPTION REPORT                 *
+055900*-----------------------------------------------------------*
+056000 2060-WRITE-EXCEPTION.
+056100     ADD 1 TO WS-EXCEPTION-COUNT.
+056200     MOVE WS-MODULE-SEQ   TO ED-SEQ.
+056300     MOVE MM-MODULE-ID    TO ED-MODULE-ID.
+056400     MOVE MM-MASS-X       TO ED-RAW-MASS.
+056500     MOVE WS-EXCEPTION-REASON TO ED-REASON.
+056600     WRITE EXC-RECORD FROM EXC-DETAIL-LINE.
+056700 2060-WRITE-EXCEPTION-EXIT.
+056800     EXIT.
+056900*-----------------------------------------------------------*
+057000* 2100-PRINT-DETAIL - WRITE ONE REPORT LINE FOR THE CURRENT   *
+057100*                     MODULE, STARTING A NEW PAGE WHEN FULL   *
+057200*-----------------------------------------------------------*
+057300 2100-PRINT-DETAIL.
+057400     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+057500         ADD 1 TO WS-PAGE-NO
+057600         PERFORM 1500-PRINT-HEADINGS
+057700             THRU 1500-PRINT-HEADINGS-EXIT
+057800     END-IF.
+057900     MOVE WS-MODULE-SEQ      TO DL-SEQ.
+058000     MOVE MM-MODULE-ID       TO DL-MODULE-ID.
+058100     MOVE MM-MODULE-CLASS    TO DL-MODULE-CLASS.
+058200     MOVE MASS               TO DL-MASS.
+058300     MOVE WS-INITIAL-FUEL-SUM TO DL-INITIAL-FUEL.
+058400     MOVE FUEL_SUM            TO DL-FINAL-FUEL.
+058500     WRITE RPT-RECORD FROM RPT-DETAIL-LINE.
+058600     ADD 1 TO WS-LINE-COUNT.
+058700 2100-PRINT-DETAIL-EXIT.
+058800     EXIT.
+058900*-----------------------------------------------------------*
+059000* 2150-ACCUM-CLASS-TOTAL - ADD THIS MODULE'S FUEL INTO THE     *
+059100*                          RUNNING SUBTOTAL FOR ITS MODULE     *
+059200*                          CLASS                               *
+059300*-----------------------------------------------------------*
+059400 2150-ACCUM-CLASS-TOTAL.
+059500     IF MM-CLASS-COMMAND
+059600         ADD FUEL_SUM TO WS-TOTAL-COMMAND
+059700     ELSE IF MM-CLASS-CARGO
+059800         ADD FUEL_SUM TO WS-TOTAL-CARGO
+059900     ELSE IF MM-CLASS-FUEL-TANK
+060000         ADD FUEL_SUM TO WS-TOTAL-FUEL-TANK
+060100     ELSE IF MM-CLASS-CREW
+060200         ADD FUEL_SUM TO WS-TOTAL-CREW
+060300     ELSE
+060400         ADD FUEL_SUM TO WS-TOTAL-OTHER
+060500     END-IF.
+060600 2150-ACCUM-CLASS-TOTAL-EXIT.
+060700     EXIT.
+060800*-----------------------------------------------------------*
+060900* 2200-WRITE-CHECKPOINT - SNAPSHOT RUNNING TOTALS SO A RESTART *
+061000*                         CAN RESUME WITHOUT REREADING THE     *
+061100*                         WHOLE MANIFEST FROM RECORD ONE       *
+061200*-----------------------------------------------------------*
+061300 2200-WRITE-CHECKPOINT.
+061400     MOVE WS-MODULE-SEQ      TO CKPT-RECORD-COUNT.
+061500     MOVE TOTALFUEL          TO CKPT-TOTALFUEL.
+061600     MOVE TOTALFUEL-NAIVE    TO CKPT-TOTALFUEL-NAIVE.
+061700     MOVE MASS               TO CKPT-LAST-MASS.
+061800     MOVE WS-TOTAL-COMMAND    TO CKPT-TOTAL-COMMAND.
+061900     MOVE WS-TOTAL-CARGO      TO CKPT-TOTAL-CARGO.
+062000     MOVE WS-TOTAL-FUEL-TANK  TO CKPT-TOTAL-FUEL-TANK.
+062100     MOVE WS-TOTAL-CREW       TO CKPT-TOTAL-CREW.
+062200     MOVE WS-TOTAL-OTHER      TO CKPT-TOTAL-OTHER.
+062300     MOVE WS-EXCEPTION-COUNT  TO CKPT-EXCEPTION-COUNT.
+062400     MOVE WS-PAGE-NO          TO CKPT-PAGE-NO.
+062500     MOVE WS-LINE-COUNT       TO CKPT-LINE-COUNT.
+062600     WRITE CHECKPOINT-RECORD.
+062700 2200-WRITE-CHECKPOINT-EXIT.
+062800     EXIT.
+062900*-----------------------------------------------------------*
+063000* 2210-CHECK-CHECKPOINT-DUE - WRITE A CHECKPOINT EVERY        *
+063100*                             WS-CHECKPOINT-INTERVAL MODULES   *
+063200*-----------------------------------------------------------*
+063300 2210-CHECK-CHECKPOINT-DUE.
+063400     DIVIDE WS-MODULE-SEQ BY WS-CHECKPOINT-INTERVAL
+063500         GIVING WS-CKPT-QUOTIENT
+063600         REMAINDER WS-CKPT-REMAINDER.
+063700     IF WS-CKPT-REMAINDER = 0
+063800         PERFORM 2200-WRITE-CHECKPOINT
+063900             THRU 2200-WRITE-CHECKPOINT-EXIT
+064000     END-IF.
+064100 2210-CHECK-CHECKPOINT-DUE-EXIT.
+064200     EXIT.
+064300*-----------------------------------------------------------*
+064400* 2300-WRITE-AUDIT-TRAIL - LOG ONE PERMANENT AUDIT RECORD FOR  *
+064500*                          THE CURRENT MODULE, INDEPENDENT OF  *
+064600*                          JOB-LOG RETENTION                   *
+064700*-----------------------------------------------------------*
+064800 2300-WRITE-AUDIT-TRAIL.
+064900     MOVE WS-RUN-DATE            TO AT-RUN-DATE.
+065000     MOVE WS-RUN-TIME            TO AT-RUN-TIME.
+065100     MOVE WS-JOB-ID               TO AT-JOB-ID.
+065200     MOVE WS-MODULE-SEQ          TO AT-MODULE-SEQ.
+065300     MOVE MM-MODULE-ID           TO AT-MODULE-ID.
+065400     MOVE MASS                   TO AT-MASS.
+065500     MOVE WS-INITIAL-FUEL-SUM    TO AT-INITIAL-FUEL.
+065600     MOVE FUEL_SUM               TO AT-FINAL-FUEL.
+065700     WRITE AUDIT-TRAIL-RECORD.
+065800 2300-WRITE-AUDIT-TRAIL-EXIT.
+065900     EXIT.
+066000*-----------------------------------------------------------*
+066100* 2900-READ-MODULE-MASS - READ NEXT MANIFEST RECORD, SET THE *
+066200*                         END-OF-FILE SWITCH WHEN EXHAUSTED  *
+066300*-----------------------------------------------------------*
+066400 2900-READ-MODULE-MASS.
+066500     READ MODULE-MASS-FILE
+066600         AT END
+066700             SET END-OF-FILE TO TRUE
+066800     END-READ.
+066900 2900-READ-MODULE-MASS-EXIT.
+067000     EXIT.
+067100*-----------------------------------------------------------*
+067200* 9000-TERMINATE - CLOSE FILES AND PRINT THE FINAL TOTAL      *
+067300*-----------------------------------------------------------*
+067400 9000-TERMINATE.
+067500     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+067600     MOVE WS-MODULE-SEQ TO TL-MODULE-COUNT.
+067700     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-1.
+067800     MOVE TOTALFUEL TO TL-TOTAL-FUEL.
+067900     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-2.
+068000     MOVE TOTALFUEL-NAIVE TO TL-NAIVE-TOTAL-FUEL.
+068100     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-3.
+068200     COMPUTE WS-DELTA-FUEL = TOTALFUEL - TOTALFUEL-NAIVE.
+068300     MOVE WS-DELTA-FUEL TO TL-DELTA-FUEL.
+068400     WRITE RPT-RECORD FROM RPT-TOTAL-LINE-4.
+068500     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+068600     MOVE WS-TOTAL-COMMAND TO CTL-COMMAND-FUEL.
+068700     WRITE RPT-RECORD FROM RPT-CLASS-TOTAL-LINE-1.
+068800     MOVE WS-TOTAL-CARGO TO CTL-CARGO-FUEL.
+068900     WRITE RPT-RECORD FROM RPT-CLASS-TOTAL-LINE-2.
+069000     MOVE WS-TOTAL-FUEL-TANK TO CTL-FUEL-TANK-FUEL.
+069100     WRITE RPT-RECORD FROM RPT-CLASS-TOTAL-LINE-3.
+069200     MOVE WS-TOTAL-CREW TO CTL-CREW-FUEL.
+069300     WRITE RPT-RECORD FROM RPT-CLASS-TOTAL-LINE-4.
+069400     MOVE WS-TOTAL-OTHER TO CTL-OTHER-FUEL.
+069500     WRITE RPT-RECORD FROM RPT-CLASS-TOTAL-LINE-5.
+069600     MOVE WS-EXCEPTION-COUNT TO ETL-EXCEPTION-COUNT.
+069700     WRITE EXC-RECORD FROM RPT-BLANK-LINE.
+069800     WRITE EXC-RECORD FROM EXC-TOTAL-LINE.
+069900     PERFORM 9100-WRITE-PROCUREMENT-FEED
+070000         THRU 9100-WRITE-PROCUREMENT-FEED-EXIT.
+070100     CLOSE MODULE-MASS-FILE.
+070200     CLOSE FUEL-REPORT-FILE.
+070300     CLOSE EXCEPTION-REPORT-FILE.
+070400     CLOSE CHECKPOINT-FILE.
+070500     CLOSE AUDIT-TRAIL-FILE.
+070600     DISPLAY 'TOTAL FUEL ' TOTALFUEL.
+070700     DISPLAY 'NAIVE TOTAL FUEL ' TOTALFUEL-NAIVE.
+070800     DISPLAY 'EXCEPTIONS LOGGED ' WS-EXCEPTION-COUNT.
+070900 9000-TERMINATE-EXIT.
+071000     EXIT.
+071100*-----------------------------------------------------------*
+071200* 9100-WRITE-PROCUREMENT-FEED - WRITE THE ONE-LINE RUN SUMMARY *
+071300*                                PICKED UP BY THE DOWNSTREAM   *
+071400*                                FUEL PROCUREMENT SYSTEM        *
+071500*-----------------------------------------------------------*
+071600 9100-WRITE-PROCUREMENT-FEED.
+071700     MOVE WS-RUN-DATE        TO PF-RUN-DATE.
+071800     MOVE WS-MANIFEST-ID     TO PF-MANIFEST-ID.
+071900     MOVE TOTALFUEL          TO PF-TOTAL-FUEL.
+072000     MOVE TOTALFUEL-NAIVE    TO PF-NAIVE-TOTAL-FUEL.
+072100     OPEN EXTEND PROCUREMENT-FEED-FILE.
+072200     IF WS-PROCFEED-STATUS = '35'
+072300         OPEN OUTPUT PROCUREMENT-FEED-FILE
+072400     END-IF.
+072500     WRITE PROCUREMENT-FEED-RECORD.
+072600     CLOSE PROCUREMENT-FEED-FILE.
+072700 9100-WRITE-PROCUREMENT-FEED-EXIT.
+072800     EXIT.
