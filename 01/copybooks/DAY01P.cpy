@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    DAY01P - DAY01 PROCUREMENT FEED RECORD LAYOUT                *
+000300*    ONE SUMMARY RECORD PER RUN, PICKED UP BY THE FUEL            *
+000400*    PROCUREMENT SYSTEM TO PLACE THE NEXT LAUNCH'S FUEL ORDER.    *
+000500******************************************************************
+000600* 2026-08-09 JM   ORIGINAL VERSION                                *
+000700******************************************************************
+000800 01  PROCUREMENT-FEED-RECORD.
+000900     05  PF-RUN-DATE             PIC 9(08).
+001000     05  PF-MANIFEST-ID          PIC X(10).
+001100     05  PF-TOTAL-FUEL           PIC 9(09).
+001200     05  PF-NAIVE-TOTAL-FUEL     PIC 9(09).
