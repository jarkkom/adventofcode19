@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    DAY01A - DAY01 AUDIT TRAIL RECORD LAYOUT                     *
+000300*    ONE RECORD WRITTEN PER MODULE PROCESSED, CARRYING THE RUN    *
+000400*    DATE/TIME AND JOB ID SO A MODULE'S FUEL FIGURE CAN BE TRACED *
+000500*    BACK TO THE RUN THAT PRODUCED IT AFTER THE JOB LOG ITSELF    *
+000600*    HAS BEEN PURGED BY NORMAL JOB-LOG RETENTION RULES.           *
+000700******************************************************************
+000800* 2026-08-09 JM   ORIGINAL VERSION                                *
+000900******************************************************************
+001000 01  AUDIT-TRAIL-RECORD.
+001100     05  AT-RUN-DATE             PIC 9(08).
+001200     05  AT-RUN-TIME             PIC 9(08).
+001300     05  AT-JOB-ID               PIC X(08).
+001400     05  AT-MODULE-SEQ           PIC 9(05).
+001500     05  AT-MODULE-ID            PIC X(10).
+001600     05  AT-MASS                 PIC 9(09).
+001700     05  AT-INITIAL-FUEL         PIC 9(09).
+001800     05  AT-FINAL-FUEL           PIC 9(09).
