@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    DAY01M - MODULE MASS MANIFEST RECORD LAYOUT                 *
+000300*    USED BY DAY01 FOR THE LAUNCH MANIFEST INPUT FILE (MASSIN).  *
+000400*    ONE RECORD PER SPACECRAFT MODULE.                           *
+000500******************************************************************
+000600* 2026-08-09 JM   ORIGINAL VERSION - CARRIES MODULE ID AND CLASS *
+000700*                 ALONGSIDE THE MASS SO A SURPRISING RUN TOTAL   *
+000800*                 CAN BE TRACED BACK TO THE MODULE THAT DROVE IT.*
+000850* 2026-08-09 JM   ADDED MM-MASS-X, AN ALPHANUMERIC REDEFINITION  *
+000860*                 OF MASS, SO A MALFORMED/NON-NUMERIC MASS CAN   *
+000870*                 STILL BE DISPLAYED ON THE EXCEPTION LISTING    *
+000880*                 WITHOUT RISKING TRUNCATION ON A NUMERIC MOVE.  *
+000900******************************************************************
+001000 01  MODULE-MASS-RECORD.
+001100     05  MM-MODULE-ID            PIC X(10).
+001200     05  MM-MODULE-CLASS         PIC X(02).
+001300         88  MM-CLASS-COMMAND            VALUE 'CM'.
+001400         88  MM-CLASS-CARGO              VALUE 'CP'.
+001500         88  MM-CLASS-FUEL-TANK          VALUE 'FT'.
+001600         88  MM-CLASS-CREW               VALUE 'CR'.
+001700         88  MM-CLASS-OTHER              VALUE 'XX'.
+001800     05  MASS                    PIC 9(09).
+001900     05  MM-MASS-X REDEFINES MASS
+002000                                 PIC X(09).
