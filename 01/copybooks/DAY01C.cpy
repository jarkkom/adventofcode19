@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    DAY01C - DAY01 CONTROL CARD LAYOUT                          *
+000300*    ONE CARD READ AT STARTUP.  LETS AN OPERATOR VARY A RUN      *
+000400*    WITHOUT A PROGRAM CHANGE REQUEST.                           *
+000500******************************************************************
+000600* 2026-08-09 JM   ORIGINAL VERSION - RESTART INDICATOR ONLY,     *
+000700*                 SET TO Y TO RESUME FROM THE LAST CHECKPOINT    *
+000800*                 INSTEAD OF REPROCESSING THE WHOLE MANIFEST.     *
+000850* 2026-08-09 JM   ADDED FORMULA MODE, ROUNDING MODE AND A         *
+000860*                 VERBOSITY SWITCH SO AN OPERATOR CAN VARY HOW    *
+000870*                 A RUN COMPUTES AND LOGS FUEL WITHOUT A PROGRAM  *
+000880*                 CHANGE.  BLANK FIELDS KEEP THE ORIGINAL         *
+000890*                 BEHAVIOR (RECURSIVE, TRUNCATED, VERBOSE).       *
+000900******************************************************************
+001000 01  CONTROL-CARD.
+001100     05  CC-RESTART-IND          PIC X(01).
+001200         88  CC-RESTART-YES              VALUE 'Y'.
+001300         88  CC-RESTART-NO               VALUE 'N' SPACE.
+001310     05  CC-FORMULA-MODE         PIC X(01).
+001320         88  CC-FORMULA-RECURSIVE        VALUE 'R' SPACE.
+001330         88  CC-FORMULA-SIMPLE           VALUE 'S'.
+001340     05  CC-ROUNDING-MODE        PIC X(01).
+001350         88  CC-ROUND-TRUNCATION         VALUE 'T' SPACE.
+001360         88  CC-ROUND-NEAREST            VALUE 'N'.
+001370     05  CC-VERBOSE-IND          PIC X(01).
+001380         88  CC-VERBOSE-YES              VALUE 'Y' SPACE.
+001390         88  CC-VERBOSE-NO               VALUE 'N'.
