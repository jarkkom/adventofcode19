@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    DAY01K - DAY01 RESTART CHECKPOINT RECORD LAYOUT              *
+000300*    ONE RECORD WRITTEN EVERY WS-CHECKPOINT-INTERVAL MODULES,     *
+000400*    CARRYING ENOUGH STATE TO RESUME TOTALFUEL ACCUMULATION       *
+000500*    WITHOUT REREADING THE WHOLE MANIFEST FROM RECORD ONE.        *
+000600******************************************************************
+000700* 2026-08-09 JM   ORIGINAL VERSION                                *
+000800* 2026-08-09 JM   ADDED PER-CLASS FUEL SUBTOTALS AND THE          *
+000900*                 EXCEPTION COUNT SO A RESTARTED RUN'S CLASS      *
+001000*                 BREAKDOWN AND EXCEPTION TOTAL STAY CORRECT      *
+001100*                 FOR THE WHOLE MANIFEST, NOT JUST THE PART       *
+001200*                 PROCESSED SINCE THE LAST CHECKPOINT.            *
+001300* 2026-08-09 JM   ADDED THE REPORT PAGE NUMBER AND LINE COUNT     *
+001400*                 SO A RESTARTED RUN CONTINUES THE FUEL REPORT    *
+001500*                 ON THE RIGHT PAGE INSTEAD OF STARTING OVER AT   *
+001600*                 PAGE 1 PARTWAY THROUGH THE REPORT.              *
+001700******************************************************************
+001800 01  CHECKPOINT-RECORD.
+001900     05  CKPT-RECORD-COUNT       PIC 9(09).
+002000     05  CKPT-TOTALFUEL          PIC 9(09).
+002100     05  CKPT-TOTALFUEL-NAIVE    PIC 9(09).
+002200     05  CKPT-LAST-MASS          PIC 9(09).
+002300     05  CKPT-TOTAL-COMMAND      PIC 9(09).
+002400     05  CKPT-TOTAL-CARGO        PIC 9(09).
+002500     05  CKPT-TOTAL-FUEL-TANK    PIC 9(09).
+002600     05  CKPT-TOTAL-CREW         PIC 9(09).
+002700     05  CKPT-TOTAL-OTHER        PIC 9(09).
+002800     05  CKPT-EXCEPTION-COUNT    PIC 9(05).
+002900     05  CKPT-PAGE-NO            PIC 9(03).
+003000     05  CKPT-LINE-COUNT         PIC 9(03).
